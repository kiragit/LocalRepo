@@ -0,0 +1,111 @@
+000100******************************************************
+000200* UTILMENU.COB
+000300*
+000400* FRONT-END DRIVER FOR THE DAILY UTILITY SUITE.  CALLS
+000500* HELLO AND QQ AS SUBPROGRAMS, EITHER IN SEQUENCE OR
+000600* BY A SELECTABLE OPTION, SO THE WHOLE SUITE CAN RUN
+000700* FROM ONE JOB STEP INSTEAD OF TWO.
+000800*
+000900* THE OPTION IS READ FROM THE UMPARM CONTROL CARD:
+001000*   "H" - RUN HELLO ONLY
+001100*   "Q" - RUN QQ ONLY
+001200*   "B" - RUN BOTH (DEFAULT IF NO CONTROL CARD FOUND)
+001300*
+001400* MODIFICATION HISTORY
+001500*   2026-08-08 DLH  INITIAL VERSION.
+001550*   2026-08-08 DLH  CAPTURE RETURN-CODE AFTER EACH CALL
+001551*                   INSTEAD OF LETTING A LATER CALL ZERO
+001552*                   IT OUT -- POST THE WORSE OF THE TWO
+001553*                   RETURN CODES BACK OUT BEFORE GOBACK SO
+001554*                   A FAILURE ANYWHERE IN THE SUITE SHOWS
+001555*                   UP IN THE DRIVER'S OWN EXIT CODE.
+001600******************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. UTILMENU.
+001900 AUTHOR. D HARTLEY.
+002000 INSTALLATION. DAILY UTILITY SUITE.
+002100 DATE-WRITTEN. 2026-08-08.
+002200 DATE-COMPILED.
+002300******************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT UTILMENU-PARM-FILE ASSIGN TO "UMPARM"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS DL100-PARM-STATUS.
+003000******************************************************
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  UTILMENU-PARM-FILE.
+003400 01  UMPARM-RECORD.
+003500     05  UMPARM-OPTION           PIC X(01).
+003600*
+003700 WORKING-STORAGE SECTION.
+003800 01  DL100-RUN-OPTION            PIC X(01) VALUE "B".
+003900     88  DL100-RUN-HELLO-ONLY        VALUE "H".
+004000     88  DL100-RUN-QQ-ONLY           VALUE "Q".
+004100     88  DL100-RUN-BOTH              VALUE "B".
+004200 01  DL100-PARM-STATUS           PIC X(02) VALUE "00".
+004210 01  DL100-HELLO-RC              PIC S9(04) VALUE 0.
+004220 01  DL100-QQ-RC                 PIC S9(04) VALUE 0.
+004300******************************************************
+004400 PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-READ-PARM-CARD THRU 1000-EXIT
+           EVALUATE TRUE
+               WHEN DL100-RUN-HELLO-ONLY
+                   PERFORM 2000-RUN-HELLO THRU 2000-EXIT
+               WHEN DL100-RUN-QQ-ONLY
+                   PERFORM 3000-RUN-QQ THRU 3000-EXIT
+               WHEN OTHER
+                   PERFORM 2000-RUN-HELLO THRU 2000-EXIT
+                   PERFORM 3000-RUN-QQ THRU 3000-EXIT
+           END-EVALUATE
+           IF DL100-HELLO-RC > DL100-QQ-RC
+               MOVE DL100-HELLO-RC TO RETURN-CODE
+           ELSE
+               MOVE DL100-QQ-RC    TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+      ****************************************************
+      * 1000-READ-PARM-CARD - FIND OUT WHICH STEP(S) OF THE
+      * SUITE TO RUN.  DEFAULTS TO "BOTH" WHEN THERE IS NO
+      * UMPARM CONTROL CARD.
+      ****************************************************
+       1000-READ-PARM-CARD.
+           OPEN INPUT UTILMENU-PARM-FILE
+           IF DL100-PARM-STATUS = "00"
+               READ UTILMENU-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE UMPARM-OPTION TO DL100-RUN-OPTION
+               END-READ
+               CLOSE UTILMENU-PARM-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 2000-RUN-HELLO - CALL THE SMOKE-TEST COUNTER.
+      ****************************************************
+       2000-RUN-HELLO.
+           DISPLAY "UTILMENU - CALLING hello"
+           CALL "hello"
+           MOVE RETURN-CODE TO DL100-HELLO-RC
+           DISPLAY "UTILMENU - RETURNED FROM hello".
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 3000-RUN-QQ - CALL THE FACTOR TABLE GENERATOR.
+      ****************************************************
+       3000-RUN-QQ.
+           DISPLAY "UTILMENU - CALLING QQ"
+           CALL "QQ"
+           MOVE RETURN-CODE TO DL100-QQ-RC
+           DISPLAY "UTILMENU - RETURNED FROM QQ".
+       3000-EXIT.
+           EXIT.
