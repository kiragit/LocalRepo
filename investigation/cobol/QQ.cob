@@ -1,49 +1,533 @@
-      ****************************************** 
-000100* Sample COBOL program
+000100******************************************************
+000101* Sample COBOL program
       * かけ算の表（九九）を作成する２次元配列
       * の学習用プログラム
-      ****************************************** 
+000102******************************************************
       * 見出し部
       * プログラム名は必須
-      ****************************************** 
+      ****************************************************
 000200 IDENTIFICATION DIVISION.
 000300 PROGRAM-ID. QQ.
-      ****************************************** 
+000301 AUTHOR. D HARTLEY.
+000302 INSTALLATION. DAILY UTILITY SUITE.
+000303 DATE-WRITTEN. 2026-08-08.
+000304 DATE-COMPILED.
+      ****************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-08 DLH  TABLE SIZE NOW COMES FROM A QQPARM
+      *                   CONTROL CARD INSTEAD OF BEING
+      *                   HARDCODED AT 20 BY 20.
+      *   2026-08-08 DLH  CNT-AREAS MOVED TO SHARED COPYBOOK
+      *                   CNTTBL SO OTHER PROGRAMS CAN COPY
+      *                   THE SAME LAYOUT.
+      *   2026-08-08 DLH  RESULTS NOW WRITTEN TO QQOUT (GRID)
+      *                   AND QQFLAT (ROW/COLUMN KEYED) FILES
+      *                   INSTEAD OF JUST DISPLAY TO SYSOUT.
+      *   2026-08-08 DLH  ADDED ROW AND GRAND TOTALS.
+      *   2026-08-08 DLH  ADDED OVERFLOW GUARD ON WCNT BEFORE
+      *                   IT IS MOVED INTO CNT (J I).
+      *   2026-08-08 DLH  ADDED QQRESTRT CHECKPOINT FILE SO A
+      *                   RERUN CAN RESUME AFTER THE LAST
+      *                   COMPLETED ROW INSTEAD OF REDOING
+      *                   THE WHOLE TABLE.
+      *   2026-08-08 DLH  ADDED START/END AUDIT LOG RECORDS.
+      *   2026-08-08 DLH  CHANGED STOP RUN TO GOBACK SO THIS
+      *                   PROGRAM CAN ALSO BE CALLED FROM
+      *                   UTILMENU AS A SUBPROGRAM.
+      *   2026-08-08 DLH  FIXED: A RESTARTED ROW REWROTE
+      *                   QQFLAT RECORDS FOR COLUMNS ALREADY
+      *                   WRITTEN BEFORE THE INTERRUPTION.
+      *                   CELL VALUES ARE NOW STAGED IN
+      *                   DL100-FLAT-VALUE AND ONLY WRITTEN TO
+      *                   QQFLAT AFTER THE WHOLE ROW BUILDS
+      *                   CLEANLY, MATCHING HOW QQOUT ALREADY
+      *                   GATED ON A CLEAN ROW.
+      *   2026-08-08 DLH  ADDED PER-COLUMN TOTALS (CNT-COL-
+      *                   TOTALS), WRITTEN AS A "C" RECORD ON
+      *                   QQOUT AND PERSISTED ACROSS RESTART IN
+      *                   QQRESTRT, SO THE TABLE CAN BE
+      *                   RECONCILED BY COLUMN AS WELL AS ROW.
+      *   2026-08-08 DLH  QQRESTRT NOW ALSO CHECKPOINTS THE
+      *                   TABLE SIZE THE RUN WAS BUILT WITH AND
+      *                   REFUSES TO RESUME IF THE CURRENT
+      *                   QQPARM TABLE SIZE DOES NOT MATCH --
+      *                   OTHERWISE A SHRINK-OR-GROW OF THE
+      *                   TABLE SIZE BETWEEN AN ABEND AND ITS
+      *                   RESTART WOULD MIX TWO DIFFERENT ROW
+      *                   WIDTHS INTO ONE RUN AND CORRUPT THE
+      *                   GRAND/COLUMN TOTALS.
+      *   2026-08-08 DLH  QQPARM-TAB-SIZE IS NOW CHECKED FOR
+      *                   IS NUMERIC BEFORE IT IS TRUSTED -- A
+      *                   SHORT OR BLANK CONTROL CARD LEFT THE
+      *                   FIELD SPACE-FILLED AND COULD DRIVE
+      *                   DL100-TAB-SIZE TO A GARBAGE VALUE.
+      *   2026-08-08 DLH  NARROWED THE COLUMN-TOTAL FIELD TO
+      *                   PIC 9(05) (5 BYTES, CNTTBL.CPY) SO A
+      *                   COLUMN TOTAL ON A "C" RECORD LANDS AT
+      *                   THE SAME BYTE OFFSET AS THAT COLUMN'S
+      *                   CELL ON AN "R" RECORD; QQOUT-ROW-DATA
+      *                   IS BACK TO PIC X(495) TO MATCH.
+      *   2026-08-08 DLH  1300-OPEN-OUTPUT-FILES NOW FALLS BACK
+      *                   TO OPEN OUTPUT WHEN THE EXTEND OPEN ON
+      *                   RESUME FAILS (E.G. QQOUT/QQFLAT WERE
+      *                   DELETED BETWEEN THE ABEND AND THE
+      *                   RESTART), MATCHING THE AUDIT LOG'S
+      *                   OPEN EXTEND/OPEN OUTPUT FALLBACK.
+      *   2026-08-08 DLH  A ZERO QQPARM TABLE SIZE NOW ALSO
+      *                   DISPLAYS A WARNING NAMING THE REJECTED
+      *                   VALUE BEFORE FALLING BACK TO THE
+      *                   DEFAULT, MATCHING THE NOT-NUMERIC LEG.
+      *   2026-08-08 DLH  WIDENED QQRESTRT-COL-TOTAL TO MATCH
+      *                   DL100-COL-TOTAL (CNTTBL.CPY) AT
+      *                   PIC 9(05) SO THE TWO LAYOUTS THAT ARE
+      *                   MOVED INTO ONE ANOTHER AGREE ELEMENT
+      *                   FOR ELEMENT, NOT JUST IN TOTAL GROUP
+      *                   LENGTH.
+      *   2026-08-08 DLH  THE "C" COLUMN-TOTALS RECORD NOW
+      *                   ZERO-FILLS ITS UNUSED TRAILING COLUMNS
+      *                   INSTEAD OF SPACE-FILLING THEM, SO THE
+      *                   FILLER IS CONSISTENT WITH THE UNUSED
+      *                   TRAILING CELLS ON AN "R" ROW RECORD.
+      ****************************************************
       * 環境部
       * ファイルを使用する場合などに使用
-      ****************************************** 
+      ****************************************************
        ENVIRONMENT DIVISION.
-      ****************************************** 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QQ-PARM-FILE ASSIGN TO "QQPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-PARM-STATUS.
+           SELECT QQ-OUT-FILE ASSIGN TO "QQOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-OUT-STATUS.
+           SELECT QQ-FLAT-FILE ASSIGN TO "QQFLAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-FLAT-STATUS.
+           SELECT QQ-RESTART-FILE ASSIGN TO "QQRESTRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-RESTART-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-AUDIT-STATUS.
+      ****************************************************
       * データ部
       * プログラムで使用するデータを定義
-      ****************************************** 
+      ****************************************************
 000310 DATA DIVISION.
+       FILE SECTION.
+       FD  QQ-PARM-FILE.
+       01  QQPARM-RECORD.
+           05  QQPARM-TAB-SIZE         PIC 9(02).
+      *
+       FD  QQ-OUT-FILE.
+       01  QQOUT-RECORD.
+           05  QQOUT-REC-TYPE          PIC X(01).
+               88  QQOUT-IS-ROW            VALUE "R".
+               88  QQOUT-IS-TOTAL          VALUE "T".
+               88  QQOUT-IS-COL-TOTAL      VALUE "C".
+           05  QQOUT-ROW-NUM           PIC 9(02).
+           05  QQOUT-ROW-DATA          PIC X(495).
+           05  QQOUT-ROW-TOTAL         PIC 9(08).
+      *
+       FD  QQ-FLAT-FILE.
+       01  QQFLAT-RECORD.
+           05  QQFLAT-ROW-KEY          PIC 9(02).
+           05  QQFLAT-COL-KEY          PIC 9(02).
+           05  QQFLAT-VALUE            PIC 9(03).
+      *
+       FD  QQ-RESTART-FILE.
+       01  QQRESTRT-RECORD.
+           05  QQRESTRT-LAST-J         PIC 9(02).
+           05  QQRESTRT-STATUS         PIC X(01).
+               88  QQRESTRT-COMPLETE       VALUE "C".
+               88  QQRESTRT-IN-PROGRESS    VALUE "I".
+           05  QQRESTRT-TAB-SIZE       PIC 9(02).
+           05  QQRESTRT-GRAND-TOTAL    PIC 9(08).
+           05  QQRESTRT-COL-TOTALS-GRP.
+               07  QQRESTRT-COL-TOTAL  OCCURS 99 TIMES
+                                        PIC 9(05).
+      *
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+      *
        WORKING-STORAGE SECTION.
        01 I   PIC 9(02).
        01 J   PIC 9(02).
        01 WCNT PIC 9(05) VALUE 0.
-      * 2次元テーブルの領域定義はOCCURES OCCURES
-       01 CNT-AREAS.
-          03 CNTA OCCURS 20.
-             05 CNTB OCCURS 20.
-                07 CNT PIC 9(03)B(02).  
-      ****************************************** 
+      * 2次元テーブルの領域定義は共有コピー簿 CNTTBL を使用する
+       COPY CNTTBL.
+      ****************************************************
+      * CONTROL SWITCHES AND FILE STATUS FIELDS
+      ****************************************************
+       01  DL100-START-J               PIC 9(02) VALUE 1.
+       01  DL100-PARM-STATUS           PIC X(02) VALUE "00".
+       01  DL100-OUT-STATUS            PIC X(02) VALUE "00".
+       01  DL100-FLAT-STATUS           PIC X(02) VALUE "00".
+       01  DL100-RESTART-STATUS        PIC X(02) VALUE "00".
+       01  DL100-AUDIT-STATUS          PIC X(02) VALUE "00".
+       01  DL100-RESUME-SWITCH         PIC X(01) VALUE "N".
+           88  DL100-RESUMING              VALUE "Y".
+       01  DL100-ABEND-SWITCH          PIC X(01) VALUE "N".
+           88  DL100-ABEND-OCCURRED        VALUE "Y".
+      ****************************************************
+      * PER-ROW FLAT-CELL BUFFER.  CELLS ARE STAGED HERE AS
+      * THE ROW IS BUILT AND ONLY WRITTEN TO QQFLAT ONCE THE
+      * WHOLE ROW HAS BUILT CLEANLY, SO A ROW THAT ABENDS
+      * PARTWAY THROUGH NEVER LEAVES BEHIND A PARTIAL SET OF
+      * QQFLAT RECORDS FOR A RESTART TO DUPLICATE.
+      ****************************************************
+       01  DL100-FLAT-VALUE OCCURS 99 TIMES PIC 9(03).
+       01  DL100-COLTOT-POS            PIC 9(04).
+      ****************************************************
       * 実行部
       * プログラムの処理を記述
-      ****************************************** 
-000400 PROCEDURE DIVISION.  
-       
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 20
-         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
-           COMPUTE WCNT = J * I 
-           MOVE WCNT TO CNT (J I)
-          END-PERFORM
-       END-PERFORM
-      * 結果をテーブル形式で表示させる
-       DISPLAY "******* START *******"
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 20
-             DISPLAY CNTA (J)
-       END-PERFORM
-       DISPLAY "******** END ********"
-
-000600 STOP RUN.
+      ****************************************************
+000400 PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT DL100-ABEND-OCCURRED
+               DISPLAY "******* START *******"
+               PERFORM 2000-BUILD-ROW THRU 2000-EXIT
+                   VARYING J FROM DL100-START-J BY 1
+                   UNTIL J > DL100-TAB-SIZE
+                      OR DL100-ABEND-OCCURRED
+               DISPLAY "******** END ********"
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      ****************************************************
+      * 1000-INITIALIZE - LOAD THE TABLE-SIZE CONTROL CARD,
+      * LOAD ANY PRIOR CHECKPOINT, OPEN THE OUTPUT FILES AND
+      * WRITE THE AUDIT START RECORD.
+      ****************************************************
+       1000-INITIALIZE.
+           INITIALIZE CNT-AREAS CNT-TOTALS CNT-COL-TOTALS
+           PERFORM 1100-READ-PARM-CARD THRU 1100-EXIT
+           PERFORM 1200-READ-RESTART-CARD THRU 1200-EXIT
+           PERFORM 1300-OPEN-OUTPUT-FILES THRU 1300-EXIT
+           PERFORM 1400-WRITE-AUDIT-START THRU 1400-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-PARM-CARD.
+           OPEN INPUT QQ-PARM-FILE
+           IF DL100-PARM-STATUS = "00"
+               READ QQ-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF QQPARM-TAB-SIZE IS NUMERIC
+                          AND QQPARM-TAB-SIZE > 0
+                           MOVE QQPARM-TAB-SIZE TO DL100-TAB-SIZE
+                       ELSE
+                           IF QQPARM-TAB-SIZE NOT NUMERIC
+                               DISPLAY "QQ0002W QQPARM TABLE "
+                                   "SIZE NOT NUMERIC - USING "
+                                   "DEFAULT " DL100-TAB-SIZE
+                           ELSE
+                               DISPLAY "QQ0002W QQPARM TABLE "
+                                   "SIZE " QQPARM-TAB-SIZE
+                                   " IS NOT POSITIVE - USING "
+                                   "DEFAULT " DL100-TAB-SIZE
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE QQ-PARM-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 1200-READ-RESTART-CARD - RESUME FROM QQRESTRT IF IT
+      * SHOWS AN IN-PROGRESS RUN.  THE TABLE SIZE CHECKPOINTED
+      * WITH THAT RUN MUST MATCH THE CURRENT QQPARM TABLE SIZE
+      * (SET BY 1100, ABOVE, BEFORE THIS PARAGRAPH RUNS) OR THE
+      * RESUME IS REFUSED -- RESUMING AT A DIFFERENT WIDTH WOULD
+      * MIX ROWS OF TWO DIFFERENT WIDTHS INTO ONE OUTPUT FILE.
+      ****************************************************
+       1200-READ-RESTART-CARD.
+           MOVE 1   TO DL100-START-J
+           MOVE "N" TO DL100-RESUME-SWITCH
+           OPEN INPUT QQ-RESTART-FILE
+           IF DL100-RESTART-STATUS = "00"
+               READ QQ-RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF QQRESTRT-IN-PROGRESS
+                          AND QQRESTRT-LAST-J > 0
+                           MOVE "Y" TO DL100-RESUME-SWITCH
+                           IF QQRESTRT-TAB-SIZE = DL100-TAB-SIZE
+                               COMPUTE DL100-START-J =
+                                   QQRESTRT-LAST-J + 1
+                               MOVE QQRESTRT-GRAND-TOTAL
+                                   TO DL100-GRAND-TOTAL
+                               MOVE QQRESTRT-COL-TOTALS-GRP
+                                   TO CNT-COL-TOTALS
+                           ELSE
+                               PERFORM 8100-TAB-SIZE-MISMATCH
+                                   THRU 8100-EXIT
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE QQ-RESTART-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1300-OPEN-OUTPUT-FILES.
+           IF DL100-RESUMING
+               OPEN EXTEND QQ-OUT-FILE
+               IF DL100-OUT-STATUS NOT = "00"
+                   OPEN OUTPUT QQ-OUT-FILE
+               END-IF
+               OPEN EXTEND QQ-FLAT-FILE
+               IF DL100-FLAT-STATUS NOT = "00"
+                   OPEN OUTPUT QQ-FLAT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT QQ-OUT-FILE
+               OPEN OUTPUT QQ-FLAT-FILE
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       1400-WRITE-AUDIT-START.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF DL100-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "QQ"             TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-BUS-DATE FROM DATE YYYYMMDD
+           SET AUDIT-EVENT-START TO TRUE
+           ACCEPT AUDIT-TS-DATE  FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TS-TIME  FROM TIME
+           MOVE SPACES           TO AUDIT-STATUS
+           MOVE 0                TO AUDIT-FINAL-VALUE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       1400-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 2000-BUILD-ROW - BUILD ONE ROW OF THE TABLE, WRITE
+      * IT TO THE GRID AND FLAT FILES, AND CHECKPOINT IT.
+      ****************************************************
+       2000-BUILD-ROW.
+           PERFORM 2100-BUILD-CELL THRU 2100-EXIT
+               VARYING I FROM 1 BY 1
+               UNTIL I > DL100-TAB-SIZE
+                  OR DL100-ABEND-OCCURRED
+           IF NOT DL100-ABEND-OCCURRED
+               PERFORM 2200-WRITE-ROW THRU 2200-EXIT
+               PERFORM 2250-WRITE-FLAT-CELLS THRU 2250-EXIT
+                   VARYING I FROM 1 BY 1
+                   UNTIL I > DL100-TAB-SIZE
+               PERFORM 2400-CHECKPOINT-ROW THRU 2400-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 2100-BUILD-CELL - COMPUTE ONE CELL, GUARD AGAINST
+      * OVERFLOW OF THE PIC 9(03) CNT FIELD AND ACCUMULATE
+      * THE ROW/COLUMN/GRAND TOTALS.  THE CELL VALUE IS ONLY
+      * STAGED INTO DL100-FLAT-VALUE HERE -- IT IS NOT
+      * WRITTEN TO QQFLAT UNTIL 2250-WRITE-FLAT-CELLS CONFIRMS
+      * THE WHOLE ROW BUILT WITHOUT AN OVERFLOW.
+      ****************************************************
+       2100-BUILD-CELL.
+           COMPUTE WCNT = J * I
+           IF WCNT > 999
+               PERFORM 8000-OVERFLOW-ABEND THRU 8000-EXIT
+           ELSE
+               MOVE WCNT TO CNT (J I)
+               ADD WCNT TO DL100-ROW-TOTAL (J)
+               ADD WCNT TO DL100-COL-TOTAL (I)
+               ADD WCNT TO DL100-GRAND-TOTAL
+               MOVE WCNT TO DL100-FLAT-VALUE (I)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-ROW.
+           SET QQOUT-IS-ROW        TO TRUE
+           MOVE J                  TO QQOUT-ROW-NUM
+           MOVE CNTA (J)            TO QQOUT-ROW-DATA
+           MOVE DL100-ROW-TOTAL (J) TO QQOUT-ROW-TOTAL
+           WRITE QQOUT-RECORD.
+       2200-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 2250-WRITE-FLAT-CELLS - ROW J BUILT CLEANLY, SO NOW
+      * (AND ONLY NOW) WRITE ITS STAGED CELL VALUES TO THE
+      * QQFLAT KEYED EXPORT FILE.
+      ****************************************************
+       2250-WRITE-FLAT-CELLS.
+           MOVE J                  TO QQFLAT-ROW-KEY
+           MOVE I                  TO QQFLAT-COL-KEY
+           MOVE DL100-FLAT-VALUE (I) TO QQFLAT-VALUE
+           WRITE QQFLAT-RECORD.
+       2250-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 2400-CHECKPOINT-ROW - RECORD THE LAST COMPLETED ROW,
+      * THE RUNNING GRAND TOTAL AND THE RUNNING COLUMN
+      * TOTALS SO A RERUN CAN RESUME HERE INSTEAD OF STARTING
+      * OVER AT ROW 1 (AND WITHOUT LOSING THE COLUMN TOTALS
+      * ACCUMULATED SO FAR).
+      ****************************************************
+       2400-CHECKPOINT-ROW.
+           OPEN OUTPUT QQ-RESTART-FILE
+           MOVE J                  TO QQRESTRT-LAST-J
+           SET QQRESTRT-IN-PROGRESS TO TRUE
+           MOVE DL100-TAB-SIZE     TO QQRESTRT-TAB-SIZE
+           MOVE DL100-GRAND-TOTAL  TO QQRESTRT-GRAND-TOTAL
+           MOVE CNT-COL-TOTALS     TO QQRESTRT-COL-TOTALS-GRP
+           WRITE QQRESTRT-RECORD
+           CLOSE QQ-RESTART-FILE.
+       2400-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 3000-WRITE-GRAND-TOTAL - APPEND THE CONTROL TOTAL
+      * RECORD TO THE GRID FILE ONCE ALL ROWS ARE BUILT.
+      ****************************************************
+       3000-WRITE-GRAND-TOTAL.
+           SET QQOUT-IS-TOTAL      TO TRUE
+           MOVE 0                  TO QQOUT-ROW-NUM
+           MOVE SPACES             TO QQOUT-ROW-DATA
+           MOVE DL100-GRAND-TOTAL  TO QQOUT-ROW-TOTAL
+           WRITE QQOUT-RECORD.
+       3000-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 3100-WRITE-COLUMN-TOTALS - APPEND A RECORD TO THE
+      * GRID FILE HOLDING THE PER-COLUMN TOTALS (SUM OF
+      * CNT (*, I) FOR EACH COLUMN I) SO THE TABLE CAN BE
+      * RECONCILED BY COLUMN AS WELL AS BY ROW.  TRAILING
+      * COLUMNS BEYOND DL100-TAB-SIZE ARE ZERO-FILLED, THE SAME
+      * AS THE UNUSED TRAILING CELLS ON AN "R" ROW RECORD, SO A
+      * DOWNSTREAM JOB SEES CONSISTENT FILLER ACROSS RECORD
+      * TYPES RATHER THAN ZEROS ON ONE AND SPACES ON THE OTHER.
+      ****************************************************
+       3100-WRITE-COLUMN-TOTALS.
+           MOVE ZEROS TO QQOUT-ROW-DATA
+           PERFORM 3110-MOVE-ONE-COL-TOTAL THRU 3110-EXIT
+               VARYING I FROM 1 BY 1 UNTIL I > DL100-TAB-SIZE
+           SET QQOUT-IS-COL-TOTAL  TO TRUE
+           MOVE 0                  TO QQOUT-ROW-NUM
+           MOVE DL100-GRAND-TOTAL  TO QQOUT-ROW-TOTAL
+           WRITE QQOUT-RECORD.
+       3100-EXIT.
+           EXIT.
+
+       3110-MOVE-ONE-COL-TOTAL.
+           COMPUTE DL100-COLTOT-POS = (I - 1) * 5 + 1
+           MOVE DL100-COL-TOTAL (I)
+               TO QQOUT-ROW-DATA (DL100-COLTOT-POS:5).
+       3110-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 8000-OVERFLOW-ABEND - WCNT WOULD NOT FIT IN THE
+      * PIC 9(03) CNT FIELD.  FLAG THE RUN RATHER THAN
+      * SILENTLY TRUNCATING THE VALUE.
+      ****************************************************
+       8000-OVERFLOW-ABEND.
+           DISPLAY "QQ0001E WCNT OVERFLOW AT ROW " J
+               " COLUMN " I
+           DISPLAY "QQ0001E COMPUTED VALUE " WCNT
+               " EXCEEDS THE PIC 9(03) LIMIT OF 999"
+           MOVE "Y" TO DL100-ABEND-SWITCH
+           MOVE 16  TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 8100-TAB-SIZE-MISMATCH - THE QQRESTRT CHECKPOINT WAS
+      * LEFT IN-PROGRESS UNDER A DIFFERENT TABLE SIZE THAN THE
+      * ONE ON THE CURRENT QQPARM CARD.  RESUMING ANYWAY WOULD
+      * MIX TWO ROW WIDTHS INTO ONE OUTPUT FILE AND CORRUPT THE
+      * GRAND/COLUMN TOTALS, SO REFUSE TO RESUME.
+      ****************************************************
+       8100-TAB-SIZE-MISMATCH.
+           DISPLAY "QQ0003E QQRESTRT CHECKPOINT WAS BUILT AT "
+               "TABLE SIZE " QQRESTRT-TAB-SIZE
+           DISPLAY "QQ0003E CURRENT QQPARM TABLE SIZE IS "
+               DL100-TAB-SIZE " - CANNOT RESUME"
+           MOVE "Y" TO DL100-ABEND-SWITCH
+           MOVE 16  TO RETURN-CODE.
+       8100-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 9000-TERMINATE - CLOSE THE OUTPUT FILES AND WRITE
+      * THE AUDIT END RECORD.
+      ****************************************************
+       9000-TERMINATE.
+           IF DL100-ABEND-OCCURRED
+               PERFORM 9100-WRITE-AUDIT-ABEND THRU 9100-EXIT
+           ELSE
+               PERFORM 3000-WRITE-GRAND-TOTAL THRU 3000-EXIT
+               PERFORM 3100-WRITE-COLUMN-TOTALS THRU 3100-EXIT
+               PERFORM 9200-MARK-RESTART-COMPLETE
+                   THRU 9200-EXIT
+               PERFORM 9300-WRITE-AUDIT-END THRU 9300-EXIT
+           END-IF
+           CLOSE QQ-OUT-FILE
+           CLOSE QQ-FLAT-FILE.
+       9000-EXIT.
+           EXIT.
+
+       9100-WRITE-AUDIT-ABEND.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF DL100-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "QQ"              TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-BUS-DATE  FROM DATE YYYYMMDD
+           SET AUDIT-EVENT-END    TO TRUE
+           ACCEPT AUDIT-TS-DATE   FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TS-TIME   FROM TIME
+           SET AUDIT-STATUS-ABEND TO TRUE
+           MOVE WCNT              TO AUDIT-FINAL-VALUE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       9100-EXIT.
+           EXIT.
+
+       9200-MARK-RESTART-COMPLETE.
+           OPEN OUTPUT QQ-RESTART-FILE
+           MOVE DL100-TAB-SIZE      TO QQRESTRT-LAST-J
+           SET QQRESTRT-COMPLETE    TO TRUE
+           MOVE DL100-TAB-SIZE      TO QQRESTRT-TAB-SIZE
+           MOVE DL100-GRAND-TOTAL   TO QQRESTRT-GRAND-TOTAL
+           MOVE CNT-COL-TOTALS      TO QQRESTRT-COL-TOTALS-GRP
+           WRITE QQRESTRT-RECORD
+           CLOSE QQ-RESTART-FILE.
+       9200-EXIT.
+           EXIT.
+
+       9300-WRITE-AUDIT-END.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF DL100-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "QQ"              TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-BUS-DATE  FROM DATE YYYYMMDD
+           SET AUDIT-EVENT-END    TO TRUE
+           ACCEPT AUDIT-TS-DATE   FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TS-TIME   FROM TIME
+           SET AUDIT-STATUS-OK    TO TRUE
+           MOVE DL100-GRAND-TOTAL TO AUDIT-FINAL-VALUE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       9300-EXIT.
+           EXIT.
