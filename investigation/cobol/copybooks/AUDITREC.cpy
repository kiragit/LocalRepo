@@ -0,0 +1,24 @@
+000100******************************************************
+000200* AUDITREC.CPY
+000300*
+000400* SHARED AUDIT-LOG RECORD LAYOUT.  EVERY BATCH UTILITY IN
+000500* THIS SUITE (HELLO, QQ, AND ANY FUTURE STEP DRIVEN FROM
+000600* UTILMENU) WRITES A START RECORD AND AN END RECORD HERE
+000700* SO A BUSINESS DATE'S BATCH RUN CAN BE PROVED COMPLETE
+000800* WITHOUT DIGGING THROUGH OLD JES OUTPUT.
+000900*
+001000* MODIFICATION HISTORY
+001100*   2026-08-08 DLH  INITIAL VERSION.
+001200******************************************************
+001300 01  AUDIT-RECORD.
+001400     03  AUDIT-PROGRAM-ID           PIC X(08).
+001500     03  AUDIT-BUS-DATE             PIC 9(08).
+001600     03  AUDIT-EVENT                PIC X(05).
+001700         88  AUDIT-EVENT-START          VALUE "START".
+001800         88  AUDIT-EVENT-END            VALUE "END  ".
+001900     03  AUDIT-TS-DATE              PIC 9(08).
+002000     03  AUDIT-TS-TIME              PIC 9(08).
+002100     03  AUDIT-STATUS               PIC X(08).
+002200         88  AUDIT-STATUS-OK            VALUE "COMPLETE".
+002300         88  AUDIT-STATUS-ABEND         VALUE "ABEND   ".
+002400     03  AUDIT-FINAL-VALUE          PIC 9(08).
