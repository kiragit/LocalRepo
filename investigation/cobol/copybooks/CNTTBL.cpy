@@ -0,0 +1,56 @@
+000100******************************************************
+000200* CNTTBL.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR THE QQ MULTIPLICATION FACTOR
+000500* TABLE.  ANY PROGRAM THAT BUILDS, EXPORTS OR READS THE
+000600* GENERATED TABLE SHOULD COPY THIS MEMBER RATHER THAN
+000700* HAND-CODING ITS OWN CNT-AREAS.
+000800*
+000900* CNTA/CNTB ARE SIZED TO 99 SO THE TABLE CAN ADDRESS ANY
+001000* ROW/COLUMN COMBINATION THE PIC 9(02) SUBSCRIPTS (I, J)
+001100* CAN REACH.  DL100-TAB-SIZE HOLDS THE ROW/COLUMN COUNT
+001200* ACTUALLY IN USE FOR A GIVEN RUN -- THIS IS THE RUNTIME
+001300* "TABLE SIZE" CONTROL VALUE READ FROM A CONTROL CARD AND
+001400* IS WHAT BOUNDS THE PERFORM VARYING LOOPS, NOT THE OCCURS
+001500* CLAUSE ITSELF.
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-08 DLH  INITIAL VERSION - TABLE LAYOUT PULLED
+001900*                   OUT OF QQ SO IT CAN BE SHARED.
+001901*   2026-08-08 DLH  ADDED CNT-COL-TOTALS AS ITS OWN
+001902*                   01-LEVEL GROUP SO PER-COLUMN TOTALS CAN
+001903*                   BE MOVED AS A WHOLE TABLE TO/FROM THE
+001904*                   QQ RESTART FILE.  THIS GIVES THE TABLE
+001905*                   PER-COLUMN RECONCILIATION TOTALS TO GO
+001906*                   ALONGSIDE THE EXISTING ROW AND GRAND
+001907*                   TOTALS.
+001908*   2026-08-08 DLH  NARROWED DL100-COL-TOTAL TO PIC 9(05)
+001909*                   (5 BYTES) SO A COLUMN TOTAL OCCUPIES
+001910*                   THE SAME BYTE STRIDE AS ONE GRID CELL
+001911*                   (CNT IS PIC 9(03)B(02), ALSO 5 BYTES) --
+001912*                   A DOWNSTREAM JOB LOCATING "COLUMN I" BY
+001913*                   OFFSET GETS THE SAME ANSWER ON AN "R"
+001914*                   ROW RECORD AND A "C" COLUMN-TOTAL
+001915*                   RECORD.
+002000******************************************************
+002100 01  DL100-TAB-SIZE              PIC 9(02) VALUE 20.
+002200*
+002300 01  CNT-AREAS.
+002400     03  CNTA OCCURS 99 TIMES.
+002500         05  CNTB OCCURS 99 TIMES.
+002600             07  CNT             PIC 9(03)B(02).
+002700*
+002800******************************************************
+002900* ROW, COLUMN AND GRAND TOTALS - CONTROL TOTALS ON THE
+002901* GENERATED TABLE SO IT CAN BE RECONCILED BEFORE IT
+002902* FEEDS A DOWNSTREAM JOB.  CNT-COL-TOTALS IS ITS OWN
+002903* 01-LEVEL GROUP (RATHER THAN A 03 UNDER CNT-TOTALS) SO
+002904* THE WHOLE COLUMN-TOTAL TABLE CAN BE MOVED IN ONE
+002905* MOVE STATEMENT (AN UNSUBSCRIPTED OCCURS ITEM ONLY
+002906* REFERS TO ITS FIRST ELEMENT, NOT THE WHOLE TABLE).
+003100******************************************************
+003200 01  CNT-TOTALS.
+003300     03  DL100-ROW-TOTAL OCCURS 99 TIMES PIC 9(06).
+003400     03  DL100-GRAND-TOTAL          PIC 9(08).
+003500 01  CNT-COL-TOTALS.
+003600     03  DL100-COL-TOTAL OCCURS 99 TIMES PIC 9(05).
