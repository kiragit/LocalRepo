@@ -1,12 +1,211 @@
 000100* Sample COBOL program
+      ****************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-08 DLH  ADDED HELPARM CONTROL CARD SO THE
+      *                   LOOP COUNT AND STARTING COUNTER
+      *                   VALUE CAN BE DIALED UP OR DOWN
+      *                   WITHOUT A RECOMPILE.
+      *   2026-08-08 DLH  ADDED START/END AUDIT LOG RECORDS.
+      *   2026-08-08 DLH  CHANGED STOP RUN TO GOBACK SO THIS
+      *                   PROGRAM CAN ALSO BE CALLED FROM
+      *                   UTILMENU AS A SUBPROGRAM.
+      *   2026-08-08 DLH  ADDED OVERFLOW GUARD ON CNT BEFORE
+      *                   ADD 1 TO CNT - A PARAMETERIZED LOOP
+      *                   COUNT/START VALUE CAN OTHERWISE
+      *                   WRAP THE PIC 9(03) COUNTER AND STILL
+      *                   REPORT A CLEAN COMPLETION.
+      *   2026-08-08 DLH  ADDED IS NUMERIC CHECKS ON THE HELPARM
+      *                   FIELDS BEFORE TRUSTING THEM - A SHORT
+      *                   OR BLANK CONTROL CARD LEFT A FIELD
+      *                   SPACE-FILLED AND DROVE THE LOOP COUNT
+      *                   TO A GARBAGE VALUE.
+      ****************************************************
 000200 IDENTIFICATION DIVISION.
 000300 PROGRAM-ID. hello.
+000310 AUTHOR. D HARTLEY.
+000320 INSTALLATION. DAILY UTILITY SUITE.
+000330 DATE-WRITTEN. 2026-08-08.
+000340 DATE-COMPILED.
+      ****************************************************
+      * ENVIRONMENT DIVISION
+      ****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO-PARM-FILE ASSIGN TO "HELPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-PARM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL100-AUDIT-STATUS.
 000310 DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-PARM-FILE.
+       01  HELPARM-RECORD.
+           05  HELPARM-LOOP-COUNT      PIC 9(05).
+           05  HELPARM-START-VAL       PIC 9(03).
+      *
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+      *
        WORKING-STORAGE SECTION.
        01 CNT PIC 9(03) VALUE 0.
+      ****************************************************
+      * CONTROL VALUES READ FROM THE HELPARM CONTROL CARD
+      ****************************************************
+       01  DL100-LOOP-COUNT            PIC 9(05) VALUE 100.
+       01  DL100-START-VAL             PIC 9(03) VALUE 0.
+       01  DL100-SUB-I                 PIC 9(05) VALUE 0.
+       01  DL100-PARM-STATUS           PIC X(02) VALUE "00".
+       01  DL100-AUDIT-STATUS          PIC X(02) VALUE "00".
+       01  DL100-ABEND-SWITCH          PIC X(01) VALUE "N".
+           88  DL100-ABEND-OCCURRED        VALUE "Y".
+      ****************************************************
+      * 実行部
+      * プログラムの処理を記述
+      ****************************************************
 000400 PROCEDURE DIVISION.
-       PERFORM 100 TIMES
-           ADD 1 TO CNT
-000500     DISPLAY "COUNT = " CNT
-       END-PERFORM
-000600 STOP RUN.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-COUNT-LOOP THRU 2000-EXIT
+               VARYING DL100-SUB-I FROM 1 BY 1
+               UNTIL DL100-SUB-I > DL100-LOOP-COUNT
+                  OR DL100-ABEND-OCCURRED
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      ****************************************************
+      * 1000-INITIALIZE - READ THE CONTROL CARD (IF ANY)
+      * AND SET THE COUNTER TO ITS STARTING VALUE.
+      ****************************************************
+       1000-INITIALIZE.
+           PERFORM 1100-READ-PARM-CARD THRU 1100-EXIT
+           MOVE DL100-START-VAL TO CNT
+           PERFORM 1200-WRITE-AUDIT-START THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-PARM-CARD.
+           OPEN INPUT HELLO-PARM-FILE
+           IF DL100-PARM-STATUS = "00"
+               READ HELLO-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF HELPARM-LOOP-COUNT IS NUMERIC
+                           MOVE HELPARM-LOOP-COUNT
+                               TO DL100-LOOP-COUNT
+                       ELSE
+                           DISPLAY "HL0002W HELPARM LOOP COUNT "
+                               "NOT NUMERIC - USING DEFAULT "
+                               DL100-LOOP-COUNT
+                       END-IF
+                       IF HELPARM-START-VAL IS NUMERIC
+                           MOVE HELPARM-START-VAL
+                               TO DL100-START-VAL
+                       ELSE
+                           DISPLAY "HL0002W HELPARM START VALUE "
+                               "NOT NUMERIC - USING DEFAULT "
+                               DL100-START-VAL
+                       END-IF
+               END-READ
+               CLOSE HELLO-PARM-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-WRITE-AUDIT-START.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF DL100-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "hello"          TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-BUS-DATE FROM DATE YYYYMMDD
+           SET AUDIT-EVENT-START TO TRUE
+           ACCEPT AUDIT-TS-DATE  FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TS-TIME  FROM TIME
+           MOVE SPACES           TO AUDIT-STATUS
+           MOVE 0                TO AUDIT-FINAL-VALUE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       1200-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 2000-COUNT-LOOP - THE SMOKE-TEST COUNTER ITSELF.
+      * CNT IS PIC 9(03) (MAX 999); GUARD AGAINST A
+      * PARAMETERIZED START VALUE/LOOP COUNT DRIVING IT PAST
+      * THAT LIMIT AND SILENTLY WRAPPING INSTEAD OF FLAGGING
+      * THE RUN.
+      ****************************************************
+       2000-COUNT-LOOP.
+           IF CNT = 999
+               PERFORM 8000-OVERFLOW-ABEND THRU 8000-EXIT
+           ELSE
+               ADD 1 TO CNT
+000500        DISPLAY "COUNT = " CNT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 8000-OVERFLOW-ABEND - CNT WOULD NOT FIT IN THE
+      * PIC 9(03) FIELD.  FLAG THE RUN RATHER THAN SILENTLY
+      * WRAPPING THE COUNTER.
+      ****************************************************
+       8000-OVERFLOW-ABEND.
+           DISPLAY "HL0001E CNT OVERFLOW AT ITERATION "
+               DL100-SUB-I
+           DISPLAY "HL0001E CURRENT VALUE " CNT
+               " WOULD EXCEED THE PIC 9(03) LIMIT OF 999"
+           MOVE "Y" TO DL100-ABEND-SWITCH
+           MOVE 16  TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+      ****************************************************
+      * 9000-TERMINATE - WRITE THE END AUDIT RECORD.
+      ****************************************************
+       9000-TERMINATE.
+           IF DL100-ABEND-OCCURRED
+               PERFORM 9100-WRITE-AUDIT-ABEND THRU 9100-EXIT
+           ELSE
+               PERFORM 9300-WRITE-AUDIT-END THRU 9300-EXIT
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+       9100-WRITE-AUDIT-ABEND.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF DL100-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "hello"           TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-BUS-DATE  FROM DATE YYYYMMDD
+           SET AUDIT-EVENT-END    TO TRUE
+           ACCEPT AUDIT-TS-DATE   FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TS-TIME   FROM TIME
+           SET AUDIT-STATUS-ABEND TO TRUE
+           MOVE CNT               TO AUDIT-FINAL-VALUE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       9100-EXIT.
+           EXIT.
+
+       9300-WRITE-AUDIT-END.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF DL100-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "hello"          TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-BUS-DATE FROM DATE YYYYMMDD
+           SET AUDIT-EVENT-END   TO TRUE
+           ACCEPT AUDIT-TS-DATE  FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TS-TIME  FROM TIME
+           SET AUDIT-STATUS-OK   TO TRUE
+           MOVE CNT              TO AUDIT-FINAL-VALUE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       9300-EXIT.
+           EXIT.
